@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Retards.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-RETARDS ASSIGN TO 'retards-report.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-RETARDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-RETARDS.
+       01 LIGNE-FICHIER-RETARDS.
+           05 R-ID-MEMBRE             PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 R-NOM-MEMBRE            PIC X(40).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 R-ADRESSE-MEMBRE        PIC X(60).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 R-CODE-ISBN             PIC X(13).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 R-TITRE                 PIC X(50).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 R-DATE-RETOUR-PREVUE    PIC X(08).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 S-ID-MEMBRE                PIC X(10).
+       01 S-NOM-MEMBRE               PIC X(40).
+       01 S-ADRESSE-MEMBRE           PIC X(60).
+       01 S-CODE-ISBN                PIC X(13).
+       01 S-TITRE                    PIC X(50).
+       01 S-DATE-RETOUR-PREVUE       PIC X(08).
+
+       01  USERNAME       PIC X(30) VALUE "postgres".
+       01  PASSWD         PIC X(30) VALUE "postgres".
+       01  DBNAME         PIC X(20) VALUE "gestion_bibliotheque".
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * CURSEUR DES EMPRUNTS NON RENDUS DONT LA DATE DE RETOUR PRÉVUE
+      * EST DÉPASSÉE, TRIÉ DU RETARD LE PLUS ANCIEN AU PLUS RÉCENT,
+      * AVEC LES COORDONNÉES DE L'ADHÉRENT POUR LA RELANCE.
+      * date_retour_prevue EST STOCKÉE AU FORMAT CHAÎNE 'AAAAMMJJ',
+      * COMME TOUTES LES AUTRES DATES DE CE DOSSIER (date_pub,
+      * date_expiration, date_emprunt...) : ON COMPARE DONC À
+      * CURRENT_DATE FORMATÉE EN CHAÎNE 'AAAAMMJJ' PLUTÔT QUE DE
+      * COMPARER UNE CHAÎNE À UNE VALEUR DATE, CE QUI N'A PAS
+      * D'OPÉRATEUR EN POSTGRESQL
+       EXEC SQL
+          DECLARE C-RETARDS CURSOR FOR
+             SELECT e.id_membre, a.nom, a.adresse,
+                    e.isbn, l.titre, e.date_retour_prevue
+               FROM emprunts e
+               JOIN livres l ON l.isbn = e.isbn
+               JOIN adherents a ON a.id_membre = e.id_membre
+              WHERE e.date_retour_effective IS NULL
+                AND e.date_retour_prevue < TO_CHAR(CURRENT_DATE,
+                                                     'YYYYMMDD')
+              ORDER BY e.date_retour_prevue, e.id_membre
+       END-EXEC.
+
+
+       01  F-RETARDS-STATUS         PIC X(02) VALUE SPACE.
+           88 F-RETARDS-STATUS-OK   VALUE '00'.
+
+       01  C-RETARDS-TROUVES        PIC 9(10) VALUE ZERO.
+       01  S-SQLCODE-FETCH          PIC S9(9) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY " CONNEXION À LA BASE DE DONNÉES...".
+       EXEC SQL
+           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+       END-EXEC.
+
+
+           PERFORM 0100-EDITION-RETARDS-DEB
+              THRU 0100-EDITION-RETARDS-FIN
+
+           PERFORM 0900-RAPPORT-CONTROLE-DEB
+              THRU 0900-RAPPORT-CONTROLE-FIN
+
+           STOP RUN.
+
+      ******************************************************************
+      **************************PARAGRAPHES*****************************
+
+       0100-EDITION-RETARDS-DEB.
+           OPEN OUTPUT FICHIER-RETARDS.
+
+           EXEC SQL
+              OPEN C-RETARDS
+           END-EXEC
+
+           EXEC SQL
+              FETCH C-RETARDS INTO :S-ID-MEMBRE, :S-NOM-MEMBRE,
+                 :S-ADRESSE-MEMBRE, :S-CODE-ISBN, :S-TITRE,
+                 :S-DATE-RETOUR-PREVUE
+           END-EXEC
+           MOVE SQLCODE TO S-SQLCODE-FETCH
+
+           PERFORM UNTIL S-SQLCODE-FETCH NOT = 0
+
+                MOVE S-ID-MEMBRE             TO R-ID-MEMBRE
+                MOVE S-NOM-MEMBRE            TO R-NOM-MEMBRE
+                MOVE S-ADRESSE-MEMBRE        TO R-ADRESSE-MEMBRE
+                MOVE S-CODE-ISBN             TO R-CODE-ISBN
+                MOVE S-TITRE                 TO R-TITRE
+                MOVE S-DATE-RETOUR-PREVUE    TO R-DATE-RETOUR-PREVUE
+                WRITE LIGNE-FICHIER-RETARDS
+
+                ADD 1 TO C-RETARDS-TROUVES
+
+           EXEC SQL
+              FETCH C-RETARDS INTO :S-ID-MEMBRE, :S-NOM-MEMBRE,
+                 :S-ADRESSE-MEMBRE, :S-CODE-ISBN, :S-TITRE,
+                 :S-DATE-RETOUR-PREVUE
+           END-EXEC
+           MOVE SQLCODE TO S-SQLCODE-FETCH
+
+           END-PERFORM.
+
+      * SQLCODE 100 SIGNIFIE FIN NORMALE DU CURSEUR ; TOUTE AUTRE
+      * VALEUR NON NULLE EST UNE VRAIE ERREUR DE LECTURE À SIGNALER
+           IF S-SQLCODE-FETCH NOT = 100
+                DISPLAY " ERREUR LECTURE CURSEUR C-RETARDS : "
+                   S-SQLCODE-FETCH
+           END-IF
+
+           EXEC SQL
+              CLOSE C-RETARDS
+           END-EXEC.
+           CLOSE FICHIER-RETARDS.
+       0100-EDITION-RETARDS-FIN.
+
+       0900-RAPPORT-CONTROLE-DEB.
+           DISPLAY "=========================================".
+           DISPLAY " RAPPORT DE CONTRÔLE - EMPRUNTS EN RETARD".
+           DISPLAY "=========================================".
+           DISPLAY " EMPRUNTS EN RETARD   : " C-RETARDS-TROUVES.
+           DISPLAY "=========================================".
+       0900-RAPPORT-CONTROLE-FIN.
