@@ -8,18 +8,39 @@
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS F-LIVRES-STATUS.
 
+           SELECT FICHIER-EXCEPTIONS ASSIGN TO 'livres-exceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+           SELECT FICHIER-CHECKPOINT ASSIGN TO 'livres-checkpoint.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD FICHIER-LIVRES.
        01 LIGNE-FICHIER-LIVRES.
            05 F-CODE-ISBN             PIC X(13).
-           05 F-TITRE                 PIC X(38).
+           05 F-TITRE                 PIC X(50).
            05 F-NOM-AUTEUR            PIC X(22).
            05 F-PRENOM-AUTEUR         PIC X(22).
            05 F-GENRE-LIVRE           PIC X(16).
            05 F-ANNEE-PUB             PIC X(04).
-           05 F-EDITEUR               PIC X(20).
+           05 F-EDITEUR               PIC X(50).
+
+       FD FICHIER-EXCEPTIONS.
+       01 LIGNE-FICHIER-EXCEPTIONS.
+           05 E-CODE-ISBN             PIC X(13).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-SQLCODE               PIC -(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-LIBELLE               PIC X(30).
+
+      * MARQUEUR DE REPRISE : DERNIER ISBN EFFECTIVEMENT COMMITÉ
+       FD FICHIER-CHECKPOINT.
+       01 LIGNE-FICHIER-CHECKPOINT.
+           05 CP-CODE-ISBN            PIC X(13).
 
 
        WORKING-STORAGE SECTION.
@@ -36,7 +57,10 @@
 
        01 S-ID-GENRE                 PIC 9(10).
        01 S-ID-AUTEUR                PIC 9(10).
-       
+       01 S-LIVRE-COUNT              PIC 9(10).
+       01 S-GENRE-COUNT              PIC 9(10).
+       01 S-AUTEUR-COUNT             PIC 9(10).
+
        01  USERNAME       PIC X(30) VALUE "postgres".
        01  PASSWD         PIC X(30) VALUE "postgres".
        01  DBNAME         PIC X(20) VALUE "gestion_bibliotheque".
@@ -50,6 +74,38 @@
            88 F-LIVRES-STATUS-OK   VALUE '00'.
            88 F-LIVRES-STATUS-EOF  VALUE '10'.
 
+       01  F-EXCEPTIONS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK  VALUE '00'.
+
+       01  F-CHECKPOINT-STATUS        PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK  VALUE '00'.
+
+       01  S-LIGNE-VALIDE           PIC X(01) VALUE 'O'.
+           88 LIGNE-VALIDE          VALUE 'O'.
+           88 LIGNE-INVALIDE        VALUE 'N'.
+
+       01  S-LIVRE-EXISTE           PIC X(01) VALUE 'N'.
+           88 LIVRE-EXISTE          VALUE 'O'.
+           88 LIVRE-INEXISTANT      VALUE 'N'.
+
+      * COMPTEURS POUR LE RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT
+       01  C-LUS                    PIC 9(10) VALUE ZERO.
+       01  C-INSERES                PIC 9(10) VALUE ZERO.
+       01  C-MODIFIES               PIC 9(10) VALUE ZERO.
+       01  C-REJETES                PIC 9(10) VALUE ZERO.
+       01  C-DOUBLONS               PIC 9(10) VALUE ZERO.
+       01  C-SAUTES                 PIC 9(10) VALUE ZERO.
+
+      * POINT DE REPRISE : COMMIT TOUTES LES N LIGNES VALIDES ET
+      * MARQUEUR DU DERNIER ISBN VALIDÉ DANS LIVRES-CHECKPOINT.TXT
+       01  C-COMMIT-INTERVAL        PIC 9(04) VALUE 50.
+       01  C-DEPUIS-COMMIT          PIC 9(04) VALUE ZERO.
+
+       01  S-DERNIER-ISBN-COMMIT    PIC X(13) VALUE SPACE.
+       01  S-REPRISE-EN-COURS       PIC X(01) VALUE 'N'.
+           88 REPRISE-EN-COURS      VALUE 'O'.
+           88 REPRISE-TERMINEE      VALUE 'N'.
+
 
        PROCEDURE DIVISION.
            
@@ -61,15 +117,21 @@
 
            PERFORM 0100-LECTURE-ET-INSERTION-DONNEES-DEB
               THRU 0100-LECTURE-ET-INSERTION-DONNEES-FIN
-              
+
+           PERFORM 0900-RAPPORT-CONTROLE-DEB
+              THRU 0900-RAPPORT-CONTROLE-FIN
 
            STOP RUN.
 
       ******************************************************************
-      **************************PARAGRAPHES***************************** 
+      **************************PARAGRAPHES*****************************
 
        0100-LECTURE-ET-INSERTION-DONNEES-DEB.
            OPEN INPUT FICHIER-LIVRES.
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+
+           PERFORM 0150-LECTURE-CHECKPOINT-DEB
+              THRU 0150-LECTURE-CHECKPOINT-FIN
 
              PERFORM UNTIL F-LIVRES-STATUS-EOF
                READ FICHIER-LIVRES 
@@ -85,56 +147,339 @@
             
                END-READ
 
-      * INSERTION DES DONNÉES (GENRE) DANS LA TABLE GENRE     
+           IF F-LIVRES-STATUS-OK
+
+                ADD 1 TO C-LUS
+
+           IF REPRISE-EN-COURS
+      * REPRISE APRÈS INCIDENT : ON SAUTE LES LIGNES DÉJÀ COMMITÉES
+      * JUSQU'À RETROUVER LE DERNIER ISBN DU MARQUEUR DE REPRISE
+                ADD 1 TO C-SAUTES
+                IF S-CODE-ISBN = S-DERNIER-ISBN-COMMIT
+                     MOVE 'N' TO S-REPRISE-EN-COURS
+                END-IF
+           ELSE
+
+                MOVE 'O' TO S-LIGNE-VALIDE
+
+      * VÉRIFICATION DE L'EXISTENCE DU LIVRE : DÉCIDE SI LA LIGNE DOIT
+      * ÊTRE INSÉRÉE (NOUVEL ISBN) OU MISE À JOUR (CORRECTION VENDEUR
+      * SUR UN ISBN DÉJÀ AU CATALOGUE)
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-LIVRE-COUNT FROM livres
+              WHERE isbn = :S-CODE-ISBN
+           END-EXEC
+
+           IF S-LIVRE-COUNT = 0
+                MOVE 'N' TO S-LIVRE-EXISTE
+           ELSE
+                MOVE 'O' TO S-LIVRE-EXISTE
+           END-IF
+
+      * VÉRIFICATION DE L'EXISTENCE DU GENRE : UN COUNT(*) PLUTÔT QU'UN
+      * SELECT id_genre SINGLETON, CAR DES DOUBLONS ANTÉRIEURS À LA
+      * PROTECTION CI-DESSOUS PEUVENT DÉJÀ EXISTER DANS LA TABLE GENRE
+      * ET FERAIENT ÉCHOUER UN SELECT INTO PAR VIOLATION DE CARDINALITÉ
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-GENRE-COUNT FROM genre
+              WHERE genre = :S-GENRE-LIVRE
+           END-EXEC
+
+           IF S-GENRE-COUNT = 0
+      * POINT DE REPRISE AVANT L'INSERTION DU GENRE
+           EXEC SQL
+              SAVEPOINT SP_GENRE
+           END-EXEC
+
+      * INSERTION DES DONNÉES (GENRE) DANS LA TABLE GENRE
            EXEC SQL
               INSERT INTO genre (genre)
               VALUES (:S-GENRE-LIVRE)
            END-EXEC
 
-      * RÉCUPÉRATION DE L'ID GENRE    
-           EXEC SQL 
-              SELECT id_genre INTO :S-ID-GENRE FROM genre 
+           IF SQLCODE NOT = 0
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_GENRE
+           END-EXEC
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR INSERTION GENRE" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           ELSE
+      * RÉCUPÉRATION DE L'ID GENRE NOUVELLEMENT CRÉÉ. MIN() GARANTIT
+      * UNE SEULE LIGNE EN RETOUR MÊME SI LA TABLE CONTIENT DÉJÀ DES
+      * DOUBLONS POUR CE LIBELLÉ
+           EXEC SQL
+              SELECT MIN(id_genre) INTO :S-ID-GENRE FROM genre
+              WHERE genre = :S-GENRE-LIVRE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR RECUPERATION ID GENRE" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           END-IF
+           END-IF
+           ELSE
+      * LE GENRE EXISTAIT DÉJÀ : PAS DE NOUVELLE LIGNE INSÉRÉE. MIN()
+      * RÉCUPÈRE UN IDENTIFIANT UNIQUE MÊME SI DES DOUBLONS EXISTENT
+      * ENCORE POUR CE LIBELLÉ
+                ADD 1 TO C-DOUBLONS
+           EXEC SQL
+              SELECT MIN(id_genre) INTO :S-ID-GENRE FROM genre
               WHERE genre = :S-GENRE-LIVRE
            END-EXEC
 
-      * AFFICHAGE DE L'ID GENRE POUR CONTRÔLE     
+           IF SQLCODE NOT = 0
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR RECUPERATION ID GENRE" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           END-IF
+           END-IF
+
+      * AFFICHAGE DE L'ID GENRE POUR CONTRÔLE
       *     DISPLAY "Genre : " S-ID-GENRE
 
-      * INSERTION DES DONNÉES (AUTEUR) DANS LA TABLE AUTEUR 
-           EXEC SQL 
+           IF LIGNE-VALIDE
+
+      * VÉRIFICATION DE L'EXISTENCE DE L'AUTEUR : UN COUNT(*) PLUTÔT
+      * QU'UN SELECT id_auteur SINGLETON, CAR DES DOUBLONS ANTÉRIEURS
+      * À LA PROTECTION CI-DESSOUS PEUVENT DÉJÀ EXISTER DANS LA TABLE
+      * AUTEUR ET FERAIENT ÉCHOUER UN SELECT INTO PAR VIOLATION DE
+      * CARDINALITÉ
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-AUTEUR-COUNT FROM auteur
+              WHERE nom = :S-NOM-AUTEUR AND prenom = :S-PRENOM-AUTEUR
+           END-EXEC
+
+           IF S-AUTEUR-COUNT = 0
+      * POINT DE REPRISE AVANT L'INSERTION DE L'AUTEUR
+           EXEC SQL
+              SAVEPOINT SP_AUTEUR
+           END-EXEC
+
+      * INSERTION DES DONNÉES (AUTEUR) DANS LA TABLE AUTEUR
+           EXEC SQL
               INSERT INTO auteur (nom, prenom)
               VALUES (:S-NOM-AUTEUR, :S-PRENOM-AUTEUR)
            END-EXEC
-        
-      * RÉCUPÉRATION DE L'ID AUTEUR  
-           EXEC SQL 
-              SELECT id_auteur INTO :S-ID-AUTEUR FROM auteur 
+
+           IF SQLCODE NOT = 0
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_AUTEUR
+           END-EXEC
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR INSERTION AUTEUR" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           ELSE
+      * RÉCUPÉRATION DE L'ID AUTEUR NOUVELLEMENT CRÉÉ. MIN() GARANTIT
+      * UNE SEULE LIGNE EN RETOUR MÊME SI LA TABLE CONTIENT DÉJÀ DES
+      * DOUBLONS POUR CE NOM/PRÉNOM
+           EXEC SQL
+              SELECT MIN(id_auteur) INTO :S-ID-AUTEUR FROM auteur
+              WHERE nom = :S-NOM-AUTEUR AND prenom = :S-PRENOM-AUTEUR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR RECUPERATION ID AUTEUR" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           END-IF
+           END-IF
+           ELSE
+      * L'AUTEUR EXISTAIT DÉJÀ : PAS DE NOUVELLE LIGNE INSÉRÉE. MIN()
+      * RÉCUPÈRE UN IDENTIFIANT UNIQUE MÊME SI DES DOUBLONS EXISTENT
+      * ENCORE POUR CE NOM/PRÉNOM
+                ADD 1 TO C-DOUBLONS
+           EXEC SQL
+              SELECT MIN(id_auteur) INTO :S-ID-AUTEUR FROM auteur
               WHERE nom = :S-NOM-AUTEUR AND prenom = :S-PRENOM-AUTEUR
            END-EXEC
 
-      * AFFICHAGE DE L'ID AUTEUR POUR CONTRÔLE     
+           IF SQLCODE NOT = 0
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR RECUPERATION ID AUTEUR" TO E-LIBELLE
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                MOVE 'N' TO S-LIGNE-VALIDE
+                ADD 1 TO C-REJETES
+           END-IF
+           END-IF
+
+      * AFFICHAGE DE L'ID AUTEUR POUR CONTRÔLE
       *     DISPLAY "Auteur : " S-ID-AUTEUR
 
-      * INSERTION DES DONNÉES (LIVRE) DANS LA TABLE PRINCIPALE RELIANT
-      * TOUTES LES INFORMATIONS SUR UN LIVRE 
+           END-IF
+
+           IF LIGNE-VALIDE
+
+      * POINT DE REPRISE AVANT L'ÉCRITURE DU LIVRE, POUR POUVOIR
+      * ANNULER UNIQUEMENT CETTE LIGNE SI L'OPÉRATION ÉCHOUE
+           EXEC SQL
+              SAVEPOINT SP_LIVRE
+           END-EXEC
+
+           IF LIVRE-EXISTE
+      * L'ISBN EST DÉJÀ AU CATALOGUE : ON APPLIQUE LA CORRECTION
+      * VENDEUR (ÉDITEUR/ANNÉE/AUTEUR/GENRE) SANS TOUCHER AU TITRE
+           EXEC SQL
+              UPDATE livres
+                 SET editeur  = :S-EDITEUR,
+                     date_pub = :S-ANNEE-PUB,
+                     id_auteur = :S-ID-AUTEUR,
+                     id_genre  = :S-ID-GENRE
+               WHERE isbn = :S-CODE-ISBN
+           END-EXEC
+           ELSE
+      * NOUVEL ISBN : INSERTION DES DONNÉES (LIVRE) DANS LA TABLE
+      * PRINCIPALE RELIANT TOUTES LES INFORMATIONS SUR UN LIVRE
            EXEC SQL
               INSERT INTO livres (isbn, titre, editeur, date_pub,
                    id_auteur, id_genre)
               VALUES (:S-CODE-ISBN, :S-TITRE,:S-EDITEUR,:S-ANNEE-PUB,
                      :S-ID-AUTEUR, :S-ID-GENRE)
            END-EXEC
-           
-             END-PERFORM.
-           CLOSE FICHIER-LIVRES.
-      
+           END-IF
+
            IF SQLCODE NOT = 0
-           DISPLAY "ERREUR DE CONNEXION SQLCODE : " SQLCODE
-           STOP RUN
+      * L'OPÉRATION A ÉCHOUÉ : ON ANNULE CETTE LIGNE ET ON LA CONSIGNE
+      * DANS LE FICHIER D'EXCEPTIONS SANS ARRÊTER LE TRAITEMENT
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_LIVRE
+           END-EXEC
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                IF LIVRE-EXISTE
+                     MOVE "ERREUR MAJ LIVRE" TO E-LIBELLE
+                ELSE
+                     MOVE "ERREUR INSERTION LIVRE" TO E-LIBELLE
+                END-IF
+                PERFORM 0195-ECRITURE-EXCEPTION-DEB
+                   THRU 0195-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                IF LIVRE-EXISTE
+                     ADD 1 TO C-MODIFIES
+                ELSE
+                     ADD 1 TO C-INSERES
+                END-IF
+                PERFORM 0175-COMMIT-PERIODIQUE-DEB
+                   THRU 0175-COMMIT-PERIODIQUE-FIN
            END-IF
-           
+
+           END-IF
+
+           END-IF
+
+           END-IF
+
+             END-PERFORM.
+           CLOSE FICHIER-LIVRES.
+           CLOSE FICHIER-EXCEPTIONS.
+
            EXEC SQL COMMIT WORK END-EXEC.
+
+           IF REPRISE-EN-COURS
+      * LE MARQUEUR DE REPRISE N'A JAMAIS ÉTÉ RETROUVÉ DANS LE FICHIER :
+      * ON LE CONSERVE TEL QUEL ET ON SIGNALE L'INCIDENT AU LIEU DE
+      * REPARTIR DE ZÉRO SUR LE PROCHAIN RUN, CE QUI REJOUERAIT DES
+      * LIGNES DÉJÀ COMMITÉES
+                DISPLAY " ERREUR : ISBN DE REPRISE "
+                   S-DERNIER-ISBN-COMMIT " INTROUVABLE -- MARQUEUR"
+                   " DE REPRISE CONSERVÉ"
+                MOVE 16 TO RETURN-CODE
+           ELSE
+      * TRAITEMENT TERMINÉ SANS INCIDENT : ON VIDE LE MARQUEUR DE
+      * REPRISE POUR QUE LE PROCHAIN FICHIER REPARTE DE ZÉRO
+                OPEN OUTPUT FICHIER-CHECKPOINT
+                CLOSE FICHIER-CHECKPOINT
+           END-IF.
        0100-LECTURE-ET-INSERTION-DONNEES-FIN.
 
+       0150-LECTURE-CHECKPOINT-DEB.
+      * LECTURE DU MARQUEUR DE REPRISE LAISSÉ PAR UN PRÉCÉDENT RUN
+      * INTERROMPU. S'IL CONTIENT UN ISBN, LES LIGNES JUSQU'À CET ISBN
+      * SONT SAUTÉES (ELLES ONT DÉJÀ ÉTÉ COMMITÉES) AU LIEU D'ÊTRE
+      * RETRAITÉES.
+           MOVE SPACE TO S-DERNIER-ISBN-COMMIT.
+           MOVE 'N' TO S-REPRISE-EN-COURS.
+
+           OPEN INPUT FICHIER-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+                READ FICHIER-CHECKPOINT
+                   NOT AT END
+                        MOVE CP-CODE-ISBN TO S-DERNIER-ISBN-COMMIT
+                        MOVE 'O' TO S-REPRISE-EN-COURS
+                END-READ
+                CLOSE FICHIER-CHECKPOINT
+           END-IF.
+       0150-LECTURE-CHECKPOINT-FIN.
+
+       0175-COMMIT-PERIODIQUE-DEB.
+      * COMMIT TOUTES LES C-COMMIT-INTERVAL LIGNES VALIDES, AVEC MISE
+      * À JOUR DU MARQUEUR DE REPRISE SUR LE DERNIER ISBN COMMITÉ
+           ADD 1 TO C-DEPUIS-COMMIT.
+           IF C-DEPUIS-COMMIT >= C-COMMIT-INTERVAL
+                EXEC SQL COMMIT WORK END-EXEC
+                PERFORM 0190-ECRITURE-CHECKPOINT-DEB
+                   THRU 0190-ECRITURE-CHECKPOINT-FIN
+                MOVE 0 TO C-DEPUIS-COMMIT
+           END-IF.
+       0175-COMMIT-PERIODIQUE-FIN.
+
+       0190-ECRITURE-CHECKPOINT-DEB.
+           OPEN OUTPUT FICHIER-CHECKPOINT.
+           MOVE S-CODE-ISBN TO CP-CODE-ISBN.
+           WRITE LIGNE-FICHIER-CHECKPOINT.
+           CLOSE FICHIER-CHECKPOINT.
+       0190-ECRITURE-CHECKPOINT-FIN.
+
+       0195-ECRITURE-EXCEPTION-DEB.
+      * ÉCRITURE DE LA LIGNE DE REJET DANS LE FICHIER D'EXCEPTIONS, AVEC
+      * CONTRÔLE DU STATUT POUR NE PAS PERDRE UN REJET EN SILENCE SI
+      * L'ÉCRITURE ELLE-MÊME ÉCHOUE (DISQUE PLEIN, DROITS...)
+           WRITE LIGNE-FICHIER-EXCEPTIONS.
+           IF NOT F-EXCEPTIONS-STATUS-OK
+                DISPLAY " ERREUR ÉCRITURE FICHIER EXCEPTIONS - STATUT "
+                   F-EXCEPTIONS-STATUS
+           END-IF.
+       0195-ECRITURE-EXCEPTION-FIN.
+
+       0900-RAPPORT-CONTROLE-DEB.
+      * RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT POUR L'EXPLOITATION :
+      * PERMET DE VÉRIFIER QUE LA NUIT DE CHARGEMENT A BIEN TRAITÉ LE
+      * FICHIER SOURCE EN ENTIER
+           DISPLAY "=========================================".
+           DISPLAY " RAPPORT DE CONTRÔLE - CHARGEMENT CATALOGUE".
+           DISPLAY "=========================================".
+           DISPLAY " LIGNES LUES          : " C-LUS.
+           DISPLAY " LIVRES INSÉRÉS       : " C-INSERES.
+           DISPLAY " LIVRES MIS À JOUR    : " C-MODIFIES.
+           DISPLAY " LIGNES REJETÉES      : " C-REJETES.
+           DISPLAY " DOUBLONS GENRE/AUTEUR ÉVITÉS : " C-DOUBLONS.
+           DISPLAY " LIGNES SAUTÉES (REPRISE) : " C-SAUTES.
+           DISPLAY "=========================================".
+       0900-RAPPORT-CONTROLE-FIN.
 
 
 
