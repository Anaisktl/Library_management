@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Emprunts.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EMPRUNTS ASSIGN TO 'emprunts-input.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EMPRUNTS-STATUS.
+
+           SELECT FICHIER-EXCEPTIONS ASSIGN TO 'emprunts-exceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-EMPRUNTS.
+       01 LIGNE-FICHIER-EMPRUNTS.
+           05 F-TYPE-MVT              PIC X(01).
+           05 F-ID-MEMBRE             PIC X(10).
+           05 F-CODE-ISBN             PIC X(13).
+           05 F-DATE-MVT              PIC X(08).
+           05 F-DATE-RETOUR-PREVUE    PIC X(08).
+
+       FD FICHIER-EXCEPTIONS.
+       01 LIGNE-FICHIER-EXCEPTIONS.
+           05 E-TYPE-MVT              PIC X(01).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-ID-MEMBRE             PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-CODE-ISBN             PIC X(13).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-SQLCODE               PIC -(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-LIBELLE               PIC X(30).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 S-TYPE-MVT                 PIC X(01).
+       01 S-ID-MEMBRE                PIC X(10).
+       01 S-CODE-ISBN                PIC X(13).
+       01 S-DATE-MVT                 PIC X(08).
+       01 S-DATE-RETOUR-PREVUE       PIC X(08).
+
+       01 S-LIVRE-COUNT              PIC 9(10).
+       01 S-MEMBRE-COUNT             PIC 9(10).
+       01 S-EMPRUNT-COUNT            PIC 9(10).
+
+       01  USERNAME       PIC X(30) VALUE "postgres".
+       01  PASSWD         PIC X(30) VALUE "postgres".
+       01  DBNAME         PIC X(20) VALUE "gestion_bibliotheque".
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       01  F-EMPRUNTS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EMPRUNTS-STATUS-OK  VALUE '00'.
+           88 F-EMPRUNTS-STATUS-EOF VALUE '10'.
+
+       01  F-EXCEPTIONS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK  VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT
+       01  C-LUS                     PIC 9(10) VALUE ZERO.
+       01  C-EMPRUNTS                PIC 9(10) VALUE ZERO.
+       01  C-RETOURS                 PIC 9(10) VALUE ZERO.
+       01  C-REJETES                 PIC 9(10) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY " CONNEXION À LA BASE DE DONNÉES...".
+       EXEC SQL
+           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+       END-EXEC.
+
+
+           PERFORM 0100-LECTURE-ET-TRAITEMENT-EMPRUNTS-DEB
+              THRU 0100-LECTURE-ET-TRAITEMENT-EMPRUNTS-FIN
+
+           PERFORM 0900-RAPPORT-CONTROLE-DEB
+              THRU 0900-RAPPORT-CONTROLE-FIN
+
+           STOP RUN.
+
+      ******************************************************************
+      **************************PARAGRAPHES*****************************
+
+       0100-LECTURE-ET-TRAITEMENT-EMPRUNTS-DEB.
+           OPEN INPUT FICHIER-EMPRUNTS.
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+
+             PERFORM UNTIL F-EMPRUNTS-STATUS-EOF
+               READ FICHIER-EMPRUNTS
+                  NOT AT END
+
+                    MOVE F-TYPE-MVT             TO S-TYPE-MVT
+                    MOVE F-ID-MEMBRE            TO S-ID-MEMBRE
+                    MOVE F-CODE-ISBN            TO S-CODE-ISBN
+                    MOVE F-DATE-MVT             TO S-DATE-MVT
+                    MOVE F-DATE-RETOUR-PREVUE   TO S-DATE-RETOUR-PREVUE
+
+               END-READ
+
+           IF F-EMPRUNTS-STATUS-OK
+
+                ADD 1 TO C-LUS
+
+      * VÉRIFICATION QUE LE LIVRE EXISTE BIEN DANS LE CATALOGUE
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-LIVRE-COUNT FROM livres
+              WHERE isbn = :S-CODE-ISBN
+           END-EXEC
+
+           IF S-LIVRE-COUNT = 0
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE ZERO        TO E-SQLCODE
+                MOVE "ISBN INCONNU DANS LE CATALOGUE" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+
+      * VÉRIFICATION QUE L'ADHÉRENT EXISTE BIEN DANS LE FICHIER DES
+      * MEMBRES AVANT D'ENREGISTRER UN EMPRUNT OU UN RETOUR POUR LUI
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-MEMBRE-COUNT FROM adherents
+              WHERE id_membre = :S-ID-MEMBRE
+           END-EXEC
+
+           IF S-MEMBRE-COUNT = 0
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE ZERO        TO E-SQLCODE
+                MOVE "ADHERENT INCONNU" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                EVALUATE S-TYPE-MVT
+                   WHEN "E"
+                      PERFORM 0200-ENREGISTREMENT-EMPRUNT-DEB
+                         THRU 0200-ENREGISTREMENT-EMPRUNT-FIN
+                   WHEN "R"
+                      PERFORM 0300-ENREGISTREMENT-RETOUR-DEB
+                         THRU 0300-ENREGISTREMENT-RETOUR-FIN
+                   WHEN OTHER
+                      MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                      MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                      MOVE S-CODE-ISBN TO E-CODE-ISBN
+                      MOVE ZERO        TO E-SQLCODE
+                      MOVE "TYPE DE MOUVEMENT INCONNU" TO E-LIBELLE
+                      PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                         THRU 0150-ECRITURE-EXCEPTION-FIN
+                      ADD 1 TO C-REJETES
+                END-EVALUATE
+           END-IF
+
+           END-IF
+
+           END-IF
+
+             END-PERFORM.
+           CLOSE FICHIER-EMPRUNTS.
+           CLOSE FICHIER-EXCEPTIONS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+       0100-LECTURE-ET-TRAITEMENT-EMPRUNTS-FIN.
+
+       0150-ECRITURE-EXCEPTION-DEB.
+      * ÉCRITURE DE LA LIGNE DE REJET DANS LE FICHIER D'EXCEPTIONS, AVEC
+      * CONTRÔLE DU STATUT POUR NE PAS PERDRE UN REJET EN SILENCE SI
+      * L'ÉCRITURE ELLE-MÊME ÉCHOUE (DISQUE PLEIN, DROITS...)
+           WRITE LIGNE-FICHIER-EXCEPTIONS.
+           IF NOT F-EXCEPTIONS-STATUS-OK
+                DISPLAY " ERREUR ÉCRITURE FICHIER EXCEPTIONS - STATUT "
+                   F-EXCEPTIONS-STATUS
+           END-IF.
+       0150-ECRITURE-EXCEPTION-FIN.
+
+       0200-ENREGISTREMENT-EMPRUNT-DEB.
+      * VÉRIFICATION QU'IL N'EXISTE PAS DÉJÀ UN EMPRUNT EN COURS POUR CE
+      * COUPLE LIVRE/ADHÉRENT : SANS CE CONTRÔLE, UN SECOND EMPRUNT "E"
+      * SUR UN PRÊT DÉJÀ OUVERT FERAIT CORRESPONDRE DEUX LIGNES À
+      * isbn+id_membre+date_retour_effective IS NULL, ET LE RETOUR
+      * SUIVANT (0300) LES CLÔTURERAIT TOUTES LES DEUX D'UN SEUL COUP
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-EMPRUNT-COUNT FROM emprunts
+              WHERE isbn = :S-CODE-ISBN AND id_membre = :S-ID-MEMBRE
+                AND date_retour_effective IS NULL
+           END-EXEC
+
+           IF S-EMPRUNT-COUNT NOT = 0
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE ZERO        TO E-SQLCODE
+                MOVE "EMPRUNT DEJA EN COURS" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+
+      * POINT DE REPRISE AVANT L'INSERTION DE L'EMPRUNT
+           EXEC SQL
+              SAVEPOINT SP_EMPRUNT
+           END-EXEC
+
+      * INSERTION DE L'EMPRUNT DANS LA TABLE EMPRUNTS
+           EXEC SQL
+              INSERT INTO emprunts (isbn, id_membre, date_emprunt,
+                   date_retour_prevue)
+              VALUES (:S-CODE-ISBN, :S-ID-MEMBRE, :S-DATE-MVT,
+                     :S-DATE-RETOUR-PREVUE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_EMPRUNT
+           END-EXEC
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR INSERTION EMPRUNT" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                ADD 1 TO C-EMPRUNTS
+           END-IF
+
+           END-IF.
+       0200-ENREGISTREMENT-EMPRUNT-FIN.
+
+       0300-ENREGISTREMENT-RETOUR-DEB.
+      * VÉRIFICATION QU'IL EXISTE BIEN UN EMPRUNT EN COURS POUR CET
+      * ADHÉRENT ET CE LIVRE AVANT D'ENREGISTRER LE RETOUR
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-EMPRUNT-COUNT FROM emprunts
+              WHERE isbn = :S-CODE-ISBN AND id_membre = :S-ID-MEMBRE
+                AND date_retour_effective IS NULL
+           END-EXEC
+
+           IF S-EMPRUNT-COUNT = 0
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE ZERO        TO E-SQLCODE
+                MOVE "AUCUN EMPRUNT EN COURS" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+
+      * POINT DE REPRISE AVANT LA MISE À JOUR DU RETOUR
+           EXEC SQL
+              SAVEPOINT SP_RETOUR
+           END-EXEC
+
+      * MISE À JOUR DE L'EMPRUNT EN COURS POUR ENREGISTRER LE RETOUR
+           EXEC SQL
+              UPDATE emprunts SET date_retour_effective = :S-DATE-MVT
+              WHERE isbn = :S-CODE-ISBN AND id_membre = :S-ID-MEMBRE
+                AND date_retour_effective IS NULL
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_RETOUR
+           END-EXEC
+                MOVE S-TYPE-MVT  TO E-TYPE-MVT
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE S-CODE-ISBN TO E-CODE-ISBN
+                MOVE SQLCODE     TO E-SQLCODE
+                MOVE "ERREUR ENREGISTREMENT RETOUR" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                ADD 1 TO C-RETOURS
+           END-IF
+
+           END-IF.
+       0300-ENREGISTREMENT-RETOUR-FIN.
+
+       0900-RAPPORT-CONTROLE-DEB.
+      * RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT POUR L'EXPLOITATION
+           DISPLAY "=========================================".
+           DISPLAY " RAPPORT DE CONTRÔLE - EMPRUNTS/RETOURS".
+           DISPLAY "=========================================".
+           DISPLAY " LIGNES LUES          : " C-LUS.
+           DISPLAY " EMPRUNTS ENREGISTRÉS : " C-EMPRUNTS.
+           DISPLAY " RETOURS ENREGISTRÉS  : " C-RETOURS.
+           DISPLAY " LIGNES REJETÉES      : " C-REJETES.
+           DISPLAY "=========================================".
+       0900-RAPPORT-CONTROLE-FIN.
