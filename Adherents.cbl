@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Adherents.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ADHERENTS ASSIGN TO 'adherents-input.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-ADHERENTS-STATUS.
+
+           SELECT FICHIER-EXCEPTIONS
+              ASSIGN TO 'adherents-exceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-ADHERENTS.
+       01 LIGNE-FICHIER-ADHERENTS.
+           05 F-ID-MEMBRE             PIC X(10).
+           05 F-NOM-MEMBRE            PIC X(40).
+           05 F-ADRESSE-MEMBRE        PIC X(60).
+           05 F-DATE-EXPIRATION       PIC X(08).
+
+       FD FICHIER-EXCEPTIONS.
+       01 LIGNE-FICHIER-EXCEPTIONS.
+           05 E-ID-MEMBRE             PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-SQLCODE               PIC -(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-LIBELLE               PIC X(30).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 S-ID-MEMBRE                PIC X(10).
+       01 S-NOM-MEMBRE               PIC X(40).
+       01 S-ADRESSE-MEMBRE           PIC X(60).
+       01 S-DATE-EXPIRATION          PIC X(08).
+
+       01 S-MEMBRE-COUNT             PIC 9(10).
+
+       01  USERNAME       PIC X(30) VALUE "postgres".
+       01  PASSWD         PIC X(30) VALUE "postgres".
+       01  DBNAME         PIC X(20) VALUE "gestion_bibliotheque".
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       01  F-ADHERENTS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-ADHERENTS-STATUS-OK  VALUE '00'.
+           88 F-ADHERENTS-STATUS-EOF VALUE '10'.
+
+       01  F-EXCEPTIONS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK  VALUE '00'.
+
+       01  S-MEMBRE-EXISTE           PIC X(01) VALUE 'N'.
+           88 MEMBRE-EXISTE          VALUE 'O'.
+           88 MEMBRE-INEXISTANT      VALUE 'N'.
+
+      * COMPTEURS POUR LE RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT
+       01  C-LUS                     PIC 9(10) VALUE ZERO.
+       01  C-INSERES                 PIC 9(10) VALUE ZERO.
+       01  C-MODIFIES                PIC 9(10) VALUE ZERO.
+       01  C-REJETES                 PIC 9(10) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY " CONNEXION À LA BASE DE DONNÉES...".
+       EXEC SQL
+           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+       END-EXEC.
+
+
+           PERFORM 0100-LECTURE-ET-INSERTION-DONNEES-DEB
+              THRU 0100-LECTURE-ET-INSERTION-DONNEES-FIN
+
+           PERFORM 0900-RAPPORT-CONTROLE-DEB
+              THRU 0900-RAPPORT-CONTROLE-FIN
+
+           STOP RUN.
+
+      ******************************************************************
+      **************************PARAGRAPHES*****************************
+
+       0100-LECTURE-ET-INSERTION-DONNEES-DEB.
+           OPEN INPUT FICHIER-ADHERENTS.
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+
+             PERFORM UNTIL F-ADHERENTS-STATUS-EOF
+               READ FICHIER-ADHERENTS
+                  NOT AT END
+
+                    MOVE F-ID-MEMBRE        TO S-ID-MEMBRE
+                    MOVE F-NOM-MEMBRE       TO S-NOM-MEMBRE
+                    MOVE F-ADRESSE-MEMBRE   TO S-ADRESSE-MEMBRE
+                    MOVE F-DATE-EXPIRATION  TO S-DATE-EXPIRATION
+
+               END-READ
+
+           IF F-ADHERENTS-STATUS-OK
+
+                ADD 1 TO C-LUS
+
+      * VÉRIFICATION DE L'EXISTENCE DE L'ADHÉRENT : DÉCIDE SI LA LIGNE
+      * DOIT ÊTRE INSÉRÉE (NOUVEL ADHÉRENT) OU MISE À JOUR (CHANGEMENT
+      * D'ADRESSE, RENOUVELLEMENT D'ABONNEMENT)
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-MEMBRE-COUNT FROM adherents
+              WHERE id_membre = :S-ID-MEMBRE
+           END-EXEC
+
+           IF S-MEMBRE-COUNT = 0
+                MOVE 'N' TO S-MEMBRE-EXISTE
+           ELSE
+                MOVE 'O' TO S-MEMBRE-EXISTE
+           END-IF
+
+      * POINT DE REPRISE AVANT L'ÉCRITURE DE L'ADHÉRENT, POUR POUVOIR
+      * ANNULER UNIQUEMENT CETTE LIGNE SI L'OPÉRATION ÉCHOUE
+           EXEC SQL
+              SAVEPOINT SP_ADHERENT
+           END-EXEC
+
+           IF MEMBRE-EXISTE
+           EXEC SQL
+              UPDATE adherents
+                 SET nom = :S-NOM-MEMBRE,
+                     adresse = :S-ADRESSE-MEMBRE,
+                     date_expiration = :S-DATE-EXPIRATION
+               WHERE id_membre = :S-ID-MEMBRE
+           END-EXEC
+           ELSE
+           EXEC SQL
+              INSERT INTO adherents (id_membre, nom, adresse,
+                   date_expiration)
+              VALUES (:S-ID-MEMBRE, :S-NOM-MEMBRE, :S-ADRESSE-MEMBRE,
+                     :S-DATE-EXPIRATION)
+           END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+      * L'OPÉRATION A ÉCHOUÉ : ON ANNULE CETTE LIGNE ET ON LA CONSIGNE
+      * DANS LE FICHIER D'EXCEPTIONS SANS ARRÊTER LE TRAITEMENT
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_ADHERENT
+           END-EXEC
+                MOVE S-ID-MEMBRE TO E-ID-MEMBRE
+                MOVE SQLCODE     TO E-SQLCODE
+                IF MEMBRE-EXISTE
+                     MOVE "ERREUR MAJ ADHERENT" TO E-LIBELLE
+                ELSE
+                     MOVE "ERREUR INSERTION ADHERENT" TO E-LIBELLE
+                END-IF
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                IF MEMBRE-EXISTE
+                     ADD 1 TO C-MODIFIES
+                ELSE
+                     ADD 1 TO C-INSERES
+                END-IF
+           END-IF
+
+           END-IF
+
+             END-PERFORM.
+           CLOSE FICHIER-ADHERENTS.
+           CLOSE FICHIER-EXCEPTIONS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+       0100-LECTURE-ET-INSERTION-DONNEES-FIN.
+
+       0150-ECRITURE-EXCEPTION-DEB.
+      * ÉCRITURE DE LA LIGNE DE REJET DANS LE FICHIER D'EXCEPTIONS, AVEC
+      * CONTRÔLE DU STATUT POUR NE PAS PERDRE UN REJET EN SILENCE SI
+      * L'ÉCRITURE ELLE-MÊME ÉCHOUE (DISQUE PLEIN, DROITS...)
+           WRITE LIGNE-FICHIER-EXCEPTIONS.
+           IF NOT F-EXCEPTIONS-STATUS-OK
+                DISPLAY " ERREUR ÉCRITURE FICHIER EXCEPTIONS - STATUT "
+                   F-EXCEPTIONS-STATUS
+           END-IF.
+       0150-ECRITURE-EXCEPTION-FIN.
+
+       0900-RAPPORT-CONTROLE-DEB.
+      * RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT POUR L'EXPLOITATION
+           DISPLAY "=========================================".
+           DISPLAY " RAPPORT DE CONTRÔLE - CHARGEMENT ADHÉRENTS".
+           DISPLAY "=========================================".
+           DISPLAY " LIGNES LUES          : " C-LUS.
+           DISPLAY " ADHÉRENTS INSÉRÉS    : " C-INSERES.
+           DISPLAY " ADHÉRENTS MIS À JOUR : " C-MODIFIES.
+           DISPLAY " LIGNES REJETÉES      : " C-REJETES.
+           DISPLAY "=========================================".
+       0900-RAPPORT-CONTROLE-FIN.
