@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exemplaires.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EXEMPLAIRES ASSIGN TO 'exemplaires-input.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EXEMPLAIRES-STATUS.
+
+           SELECT FICHIER-EXCEPTIONS
+              ASSIGN TO 'exemplaires-exceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-EXEMPLAIRES.
+       01 LIGNE-FICHIER-EXEMPLAIRES.
+           05 F-CODE-BARRES           PIC X(13).
+           05 F-CODE-ISBN             PIC X(13).
+           05 F-ETAT                  PIC X(01).
+           05 F-DATE-ACQUISITION      PIC X(08).
+
+       FD FICHIER-EXCEPTIONS.
+       01 LIGNE-FICHIER-EXCEPTIONS.
+           05 E-CODE-BARRES           PIC X(13).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-CODE-ISBN             PIC X(13).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-SQLCODE               PIC -(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 E-LIBELLE               PIC X(30).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 S-CODE-BARRES              PIC X(13).
+       01 S-CODE-ISBN                PIC X(13).
+       01 S-ETAT                     PIC X(01).
+       01 S-DATE-ACQUISITION         PIC X(08).
+
+       01 S-LIVRE-COUNT              PIC 9(10).
+       01 S-EXEMPLAIRE-COUNT         PIC 9(10).
+
+       01  USERNAME       PIC X(30) VALUE "postgres".
+       01  PASSWD         PIC X(30) VALUE "postgres".
+       01  DBNAME         PIC X(20) VALUE "gestion_bibliotheque".
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       01  F-EXEMPLAIRES-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EXEMPLAIRES-STATUS-OK  VALUE '00'.
+           88 F-EXEMPLAIRES-STATUS-EOF VALUE '10'.
+
+       01  F-EXCEPTIONS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK  VALUE '00'.
+
+       01  S-EXEMPLAIRE-EXISTE       PIC X(01) VALUE 'N'.
+           88 EXEMPLAIRE-EXISTE      VALUE 'O'.
+           88 EXEMPLAIRE-INEXISTANT  VALUE 'N'.
+
+      * CODES ÉTAT CONNUS DU CATALOGUE : D-DISPONIBLE, S-SORTI,
+      * A-ABIMÉ, P-PERDU
+       01  S-ETAT-VALIDE             PIC X(01) VALUE 'O'.
+           88 ETAT-VALIDE            VALUE 'O'.
+           88 ETAT-INVALIDE          VALUE 'N'.
+
+      * COMPTEURS POUR LE RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT
+       01  C-LUS                     PIC 9(10) VALUE ZERO.
+       01  C-INSERES                 PIC 9(10) VALUE ZERO.
+       01  C-MODIFIES                PIC 9(10) VALUE ZERO.
+       01  C-REJETES                 PIC 9(10) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY " CONNEXION À LA BASE DE DONNÉES...".
+       EXEC SQL
+           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+       END-EXEC.
+
+
+           PERFORM 0100-LECTURE-ET-INSERTION-DONNEES-DEB
+              THRU 0100-LECTURE-ET-INSERTION-DONNEES-FIN
+
+           PERFORM 0900-RAPPORT-CONTROLE-DEB
+              THRU 0900-RAPPORT-CONTROLE-FIN
+
+           STOP RUN.
+
+      ******************************************************************
+      **************************PARAGRAPHES*****************************
+
+       0100-LECTURE-ET-INSERTION-DONNEES-DEB.
+           OPEN INPUT FICHIER-EXEMPLAIRES.
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+
+             PERFORM UNTIL F-EXEMPLAIRES-STATUS-EOF
+               READ FICHIER-EXEMPLAIRES
+                  NOT AT END
+
+                    MOVE F-CODE-BARRES        TO S-CODE-BARRES
+                    MOVE F-CODE-ISBN          TO S-CODE-ISBN
+                    MOVE F-ETAT               TO S-ETAT
+                    MOVE F-DATE-ACQUISITION   TO S-DATE-ACQUISITION
+
+               END-READ
+
+           IF F-EXEMPLAIRES-STATUS-OK
+
+                ADD 1 TO C-LUS
+
+      * VÉRIFICATION QUE LE TITRE EXISTE BIEN DANS LE CATALOGUE AVANT
+      * DE LUI RATTACHER UN EXEMPLAIRE PHYSIQUE
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-LIVRE-COUNT FROM livres
+              WHERE isbn = :S-CODE-ISBN
+           END-EXEC
+
+           IF S-LIVRE-COUNT = 0
+                MOVE S-CODE-BARRES TO E-CODE-BARRES
+                MOVE S-CODE-ISBN   TO E-CODE-ISBN
+                MOVE ZERO          TO E-SQLCODE
+                MOVE "ISBN INCONNU DANS LE CATALOGUE" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+
+      * VALIDATION DU CODE ÉTAT : SEULES CES VALEURS SONT CONNUES DU
+      * CATALOGUE (DISPONIBLE, SORTI, ABIMÉ, PERDU) ; TOUT AUTRE CODE
+      * EST REJETÉ PLUTÔT QUE STOCKÉ TEL QUEL DANS EXEMPLAIRES.ETAT
+                MOVE 'O' TO S-ETAT-VALIDE
+                EVALUATE S-ETAT
+                   WHEN "D"
+                   WHEN "S"
+                   WHEN "A"
+                   WHEN "P"
+                      CONTINUE
+                   WHEN OTHER
+                      MOVE 'N' TO S-ETAT-VALIDE
+                END-EVALUATE
+
+           IF ETAT-INVALIDE
+                MOVE S-CODE-BARRES TO E-CODE-BARRES
+                MOVE S-CODE-ISBN   TO E-CODE-ISBN
+                MOVE ZERO          TO E-SQLCODE
+                MOVE "CODE ETAT INCONNU" TO E-LIBELLE
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+
+      * VÉRIFICATION DE L'EXISTENCE DE L'EXEMPLAIRE (CODE-BARRES DÉJÀ
+      * CONNU) : DÉCIDE SI LA LIGNE DOIT ÊTRE INSÉRÉE (NOUVEL
+      * EXEMPLAIRE) OU MISE À JOUR (CHANGEMENT D'ÉTAT : ABIMÉ, PERDU...)
+           EXEC SQL
+              SELECT COUNT(*) INTO :S-EXEMPLAIRE-COUNT FROM exemplaires
+              WHERE code_barres = :S-CODE-BARRES
+           END-EXEC
+
+           IF S-EXEMPLAIRE-COUNT = 0
+                MOVE 'N' TO S-EXEMPLAIRE-EXISTE
+           ELSE
+                MOVE 'O' TO S-EXEMPLAIRE-EXISTE
+           END-IF
+
+      * POINT DE REPRISE AVANT L'ÉCRITURE DE L'EXEMPLAIRE, POUR POUVOIR
+      * ANNULER UNIQUEMENT CETTE LIGNE SI L'OPÉRATION ÉCHOUE
+           EXEC SQL
+              SAVEPOINT SP_EXEMPLAIRE
+           END-EXEC
+
+           IF EXEMPLAIRE-EXISTE
+           EXEC SQL
+              UPDATE exemplaires
+                 SET isbn = :S-CODE-ISBN,
+                     etat = :S-ETAT,
+                     date_acquisition = :S-DATE-ACQUISITION
+               WHERE code_barres = :S-CODE-BARRES
+           END-EXEC
+           ELSE
+           EXEC SQL
+              INSERT INTO exemplaires (code_barres, isbn, etat,
+                   date_acquisition)
+              VALUES (:S-CODE-BARRES, :S-CODE-ISBN, :S-ETAT,
+                     :S-DATE-ACQUISITION)
+           END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+      * L'OPÉRATION A ÉCHOUÉ : ON ANNULE CETTE LIGNE ET ON LA CONSIGNE
+      * DANS LE FICHIER D'EXCEPTIONS SANS ARRÊTER LE TRAITEMENT
+           EXEC SQL
+              ROLLBACK TO SAVEPOINT SP_EXEMPLAIRE
+           END-EXEC
+                MOVE S-CODE-BARRES TO E-CODE-BARRES
+                MOVE S-CODE-ISBN   TO E-CODE-ISBN
+                MOVE SQLCODE       TO E-SQLCODE
+                IF EXEMPLAIRE-EXISTE
+                     MOVE "ERREUR MAJ EXEMPLAIRE" TO E-LIBELLE
+                ELSE
+                     MOVE "ERREUR INSERTION EXEMPLAIRE" TO E-LIBELLE
+                END-IF
+                PERFORM 0150-ECRITURE-EXCEPTION-DEB
+                   THRU 0150-ECRITURE-EXCEPTION-FIN
+                ADD 1 TO C-REJETES
+           ELSE
+                IF EXEMPLAIRE-EXISTE
+                     ADD 1 TO C-MODIFIES
+                ELSE
+                     ADD 1 TO C-INSERES
+                END-IF
+           END-IF
+
+           END-IF
+
+           END-IF
+
+           END-IF
+
+             END-PERFORM.
+           CLOSE FICHIER-EXEMPLAIRES.
+           CLOSE FICHIER-EXCEPTIONS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+       0100-LECTURE-ET-INSERTION-DONNEES-FIN.
+
+       0150-ECRITURE-EXCEPTION-DEB.
+      * ÉCRITURE DE LA LIGNE DE REJET DANS LE FICHIER D'EXCEPTIONS, AVEC
+      * CONTRÔLE DU STATUT POUR NE PAS PERDRE UN REJET EN SILENCE SI
+      * L'ÉCRITURE ELLE-MÊME ÉCHOUE (DISQUE PLEIN, DROITS...)
+           WRITE LIGNE-FICHIER-EXCEPTIONS.
+           IF NOT F-EXCEPTIONS-STATUS-OK
+                DISPLAY " ERREUR ÉCRITURE FICHIER EXCEPTIONS - STATUT "
+                   F-EXCEPTIONS-STATUS
+           END-IF.
+       0150-ECRITURE-EXCEPTION-FIN.
+
+       0900-RAPPORT-CONTROLE-DEB.
+      * RAPPORT DE CONTRÔLE DE FIN DE TRAITEMENT POUR L'EXPLOITATION
+           DISPLAY "=========================================".
+           DISPLAY " RAPPORT DE CONTRÔLE - CHARGEMENT EXEMPLAIRES".
+           DISPLAY "=========================================".
+           DISPLAY " LIGNES LUES           : " C-LUS.
+           DISPLAY " EXEMPLAIRES INSÉRÉS   : " C-INSERES.
+           DISPLAY " EXEMPLAIRES MIS À JOUR: " C-MODIFIES.
+           DISPLAY " LIGNES REJETÉES       : " C-REJETES.
+           DISPLAY "=========================================".
+       0900-RAPPORT-CONTROLE-FIN.
